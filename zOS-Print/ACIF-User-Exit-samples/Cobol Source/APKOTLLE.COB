@@ -1,5 +1,5 @@
 000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ NOLIST
-000200* LAST UPDATE ON 9 Apr 2018 AT 15:41:28 BY  HOWARDT VERSION 01   *
+000200* LAST UPDATE ON  8 Aug 2026 AT 19:12:04 BY DELGADOM VERSION 14 *
 000300 ID DIVISION.
 000400 PROGRAM-ID. APKOTLLE.
 000500 AUTHOR. TURETZKY--HYDRA.
@@ -40,223 +40,1047 @@
 004000 DATE-COMPILED.
 004100 SECURITY. IBM SAMPLE CODE ONLY.
 004200*/**************************************************************/
-004220*/* Licensed under the Apache License, Version 2.0 (the        */
-004230*/* "License"); you may not use this file except in compliance */
-004240*/* with the License. You may obtain a copy of the License at  */
-004250*/*                                                            */
-004260*/* http://www.apache.org/licenses/LICENSE-2.0                 */
-004270*/*                                                            */
-004280*/* Unless required by applicable law or agreed to in writing, */
-004290*/* software distributed under the License is distributed on an*/
-004291*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
-004292*/* KIND, either express or implied.  See the License for the  */
-004293*/* specific language governing permissions and limitations    */
-004294*/* under the License.                                         */
-004295*/*------------------------------------------------------------*/
-004296*/*                                                            */
-004300*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
-004400*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
-004500*/*                                                            */
-004600*/*   Permission to use, copy, modify, and distribute          */
-004700*/*   this software for any purpose with or without fee        */
-004800*/*   is hereby granted, provided that the above               */
-004900*/*   copyright notices appear in all copies.                  */
-005000*/*                                                            */
-005100*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
-005200*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
-005300*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
-005400*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
-005500*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
-005600*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
-005700*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
-005800*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
-005900*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
-006000*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
-006100*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
-006200*/**************************************************************/
-006300 TITLE 'ACIF Output Exit--Restore LLE'.
-006400 ENVIRONMENT DIVISION.
-006500 CONFIGURATION SECTION.
-006600 SOURCE-COMPUTER. IBM-370.
-006700 OBJECT-COMPUTER. IBM-370.
-006800     EJECT
-006900 DATA DIVISION.
-007000 WORKING-STORAGE SECTION.
-007100 77  PGMNAME                 PIC X(8) VALUE 'APKOTLLE'.
-007211 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
-007300 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
-007310 77  ABEND-OPTS              PIC X(255)                           !@01
-007320     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
-007400 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.
-007500 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.
-007600 77  PAGE-DISP               PIC Z,ZZZ,ZZ9.
-007700 77  TRIPLET-PTR             PIC S9(4) BINARY VALUE ZERO.
-007800 77  TRIPLET-LENGTH          PIC S9(4) BINARY VALUE ZERO.
-007900 77  FQN-PTR                 PIC S9(4) BINARY VALUE ZERO.
-008000 77  FQN-LENGTH              PIC S9(4) BINARY VALUE ZERO.
-008100 77  FQN-FOUND-FLAG          PIC X.
-008200     88  FQN-FOUND           VALUE HIGH-VALUE.
-008300     88  FQN-NOTFOUND        VALUE  LOW-VALUE.
-008400     SKIP2
-008500 01  FQN-TRIPLET.
-008600     05  FQN-LEN             PIC X.
-008700     05  FQN-IDENT           PIC X.
-008800     05  FQN-TYPE            PIC X.
-008900     05  FQN-PAGENAME        PIC X(8).
-009000     SKIP2
-009100 01  BINARY-NUMBERS.
-009200     05  BIN-4                   PIC 9(8) BINARY VALUE ZERO.
-009300     05  BIN4-X                  REDEFINES BIN-4
-009400                                 PIC X(4).
-009500     05  BIN2                    PIC 9(4) BINARY VALUE ZERO.
-009600     05  BIN2-X                  REDEFINES BIN2.
-009700         10  FILLER              PIC X.
-009800         10  BIN2-2              PIC X.
-009900         EJECT
-010000/ AFP STRUCTURED FIELD DEFINITIONS.
-010100     COPY STRFLDS SUPPRESS.
-010200/ PASSED PARAMETERS.
-010300 LINKAGE SECTION.
-010400 01  OUT-PARMS.
-010500     05  OUT-WORKA           POINTER.
-010600     05  OUT-PFATTR          POINTER.
-010700     05  OUT-RECPTR          POINTER.
-010800     05  OUT-RECLEN          PIC 9(4) BINARY.
-010900     05  OUT-REQUEST         PIC X.
-011000         88  OUT-USE         VALUE X'00'.
-011100         88  OUT-DELETE      VALUE X'01'.
-011200     05  OUT-EOF-FLAG        PIC X.
-011300         88  OUT-EOF         VALUE 'Y'.
-011400         88  OUT-NOTEOF      VALUE 'N'.
-011500
-011600 01  OUT-UAREA.
-011700     05  OUT-FIRST-FLAG      PIC X.
-011800         88  OUT-FIRST       VALUE LOW-VALUE.
-011900         88  OUT-NOTFIRST    VALUE HIGH-VALUE.
-012000
-012100 01  OUT-ATTR.
-012200     05  OUT-CC              PIC XXX.
-012300     05  OUT-CCTYPE          PIC X.
-012400         88  OUT-ANSI-CC     VALUE 'A'.
-012500         88  OUT-MACH-CC     VALUE 'M'.
-012600     05  OUT-CHARS           PIC X(20).
-012700     05  OUT-FORMDEF         PIC X(8).
-012800     05  OUT-PAGEDEF         PIC X(8).
-012900     05  OUT-PRMODE          PIC X(8).
-013000     05  OUT-TRC             PIC XXX.
-013100
-013200* This is a template for the output record, pointed to by
-013300* OUT-RECPTR. The record's actual length is given by
-013400* OUT-RECLEN.
-013500 01  OUT-LINE.
-013600     05  OUT-CCVAL           PIC X.
-013700     05  OUT-SFINTRO.
-013800         10  OUT-SFLEN       PIC 9(4) BINARY.
-013900         10  OUT-SFTYPE      PIC XXX.
-014000         10  OUT-SFFLAGSEQ.
-014100             15 OUT-SFFLAG   PIC X.
-014200             15 OUT-SFSEQ    PIC 9(4) BINARY.
-014300     05  OUT-SFDATA          PIC X(32747).
-014400 TITLE 'Initialization and Main Line'.
-014500 PROCEDURE DIVISION USING OUT-PARMS.
-014600* make work area, attributes, and output line addressable.
-014700     SET ADDRESS OF OUT-UAREA TO OUT-WORKA.
-014800     SET ADDRESS OF OUT-ATTR TO OUT-PFATTR.
-014900     SET ADDRESS OF OUT-LINE TO OUT-RECPTR.
-015000* no special action is necessary at EOF.
-015100     IF OUT-EOF
-015200      THEN
-015300       DISPLAY PGMNAME, ' EOF REACHED.';
-015400       MOVE PAGE-COUNT TO PAGE-DISP;
-015500       DISPLAY PGMNAME, PAGE-DISP, ' PAGES PROCESSED.';
-015600       GOBACK;
-015700     END-IF.
-015800     SET OUT-USE TO TRUE.
-015900     EVALUATE OUT-SFTYPE;
-016000      WHEN SF-NOP
-016100       IF OUT-SFFLAGSEQ = SF-LLE
-016200        THEN
-016300         MOVE SF-LLE TO OUT-SFTYPE;
-016400         MOVE LOW-VALUE TO OUT-SFFLAG;
-016500         ADD 1 TO LINE-COUNT;
-016600         MOVE LINE-COUNT TO OUT-SFSEQ;
-016700        ELSE
-016800         ADD 1 TO LINE-COUNT;
-016900       END-IF;
-017000      WHEN SF-BPG
-017100       ADD 1 TO PAGE-COUNT;
-017200       MOVE 0 TO LINE-COUNT;
-017300       PERFORM 0200-FIX-BPG;
-017400      WHEN OTHER
-017500       ADD 1 TO LINE-COUNT;
-017600     END-EVALUATE.
-017700     SKIP1
-017800     GOBACK.
-017900 0200-FIX-BPG.
-018000* FIRST, SCAN THE BPG FOR AN FQN GID TRIPLET. IF ONE IS NOT FOUND,
-018100* INSERT ONE CONTAINING THE TOKEN NAME.
-018200* TRIPLETS BEGIN AFTER THE TOKEN NAME.
-018300     MOVE 9 TO TRIPLET-PTR.
-018400     SET FQN-NOTFOUND TO TRUE;
-018500     PERFORM UNTIL TRIPLET-PTR >=
-018600                   (OUT-SFLEN - LENGTH OF OUT-SFINTRO);
-018700* THE TRIPLET LENGTH IS THE FIRST BYTE OF THE TRIPLET
-018800       MOVE OUT-SFDATA (TRIPLET-PTR : 1) TO BIN2-2;
-018900       MOVE BIN2 TO TRIPLET-LENGTH;
-019000* THE TRIPLET TYPE IS THE SECOND BYTE OF THE TRIPLET
-019100       EVALUATE (OUT-SFDATA (TRIPLET-PTR + 1 : 1));
-019200        WHEN TR-FQN (2 : 1)
-019300* THE FQN TYPE IS THE THIRD BYTE OF AN FQN TRIPLET.
-019400* THE POSITION AND LENGTH OF THE FQN IS SAVED SO IT CAN BE
-019500* DELETED AND REPLACED.
-019600         EVALUATE (OUT-SFDATA (TRIPLET-PTR + 2 : 1));
-019700          WHEN FQN-GID
-019800           SET FQN-FOUND TO TRUE;
-019900           MOVE TRIPLET-LENGTH TO FQN-LENGTH;
-020000           MOVE TRIPLET-PTR TO FQN-PTR;
-020100          WHEN OTHER
-020200           CONTINUE;
-020300         END-EVALUATE;
-020400         WHEN OTHER
-020500          CONTINUE;
-020600       END-EVALUATE;
-020700       ADD TRIPLET-LENGTH TO TRIPLET-PTR;
-020800     END-PERFORM.
-020900     IF FQN-NOTFOUND
-021000      THEN
-021100       PERFORM 0300-CREATE-FQN;
-021200      ELSE
-021300       PERFORM 0310-DELETE-FQN;
-021400       PERFORM 0300-CREATE-FQN;
-021500     END-IF.
-021600     SKIP2
-021700 0300-CREATE-FQN.
-021800     MOVE TR-FQN(2 : 1) TO FQN-IDENT.
-021900     MOVE FQN-GID TO FQN-TYPE.
-022000     MOVE OUT-SFDATA (1 : 8) TO FQN-PAGENAME.
-022100     MOVE LENGTH OF FQN-TRIPLET TO BIN2.
-022200     MOVE BIN2-2 TO FQN-LEN.
-022300     MOVE FQN-TRIPLET TO OUT-SFDATA (TRIPLET-PTR  :
-022400                                     LENGTH OF FQN-TRIPLET).
-022500     ADD LENGTH OF FQN-TRIPLET TO OUT-RECLEN,
-022600                                  OUT-SFLEN.
-022700     SKIP2
-022800 0310-DELETE-FQN.
-022900* REMOVE THE FQN AND MOVE UP ANY FOLLOWING TRIPLETS SO THE NEW
-023000* FQN CAN BE ADDED TO THE END OF THE RECORD. THE STRUCTURED FIELD
-023100* LENGTH IS ADJUSTED ACCORDINGLY.
-023200     IF FQN-LENGTH + FQN-PTR >= OUT-SFLEN
-023300      THEN
-023400* IT'S THE LAST TRIPLET IN THE RECORD
-023500       SUBTRACT FQN-LENGTH FROM OUT-SFLEN;
-023600       SUBTRACT FQN-LENGTH FROM OUT-RECLEN;
-023700       SUBTRACT FQN-LENGTH FROM TRIPLET-PTR;
-023800      ELSE
-023900* COPY THE FOLLOWING TRIPLETS BACK TO WHERE THE FQN WAS
-024000       MOVE OUT-SFDATA(FQN-PTR + FQN-LENGTH - 1 :
-024100                       TRIPLET-PTR - 1 - FQN-LENGTH) TO
-024200            OUT-SFDATA(FQN-PTR : TRIPLET-PTR - 1 - FQN-LENGTH);
-024300       SUBTRACT FQN-LENGTH FROM OUT-SFLEN;
-024400       SUBTRACT FQN-LENGTH FROM OUT-RECLEN;
-024500       SUBTRACT FQN-LENGTH FROM TRIPLET-PTR;
-024600     END-IF.
\ No newline at end of file
+004300*/* Licensed under the Apache License, Version 2.0 (the        */
+004400*/* "License"); you may not use this file except in compliance */
+004500*/* with the License. You may obtain a copy of the License at  */
+004600*/*                                                            */
+004700*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+004800*/*                                                            */
+004900*/* Unless required by applicable law or agreed to in writing, */
+005000*/* software distributed under the License is distributed on an*/
+005100*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+005200*/* KIND, either express or implied.  See the License for the  */
+005300*/* specific language governing permissions and limitations    */
+005400*/* under the License.                                         */
+005500*/*------------------------------------------------------------*/
+005600*/*                                                            */
+005700*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
+005800*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
+005900*/*                                                            */
+006000*/*   Permission to use, copy, modify, and distribute          */
+006100*/*   this software for any purpose with or without fee        */
+006200*/*   is hereby granted, provided that the above               */
+006300*/*   copyright notices appear in all copies.                  */
+006400*/*                                                            */
+006500*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+006600*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+006700*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+006800*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+006900*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+007000*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+007100*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+007200*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+007300*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+007400*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+007500*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+007600*/**************************************************************/
+007700 TITLE 'ACIF Output Exit--Restore LLE'.
+007800 ENVIRONMENT DIVISION.
+007900 CONFIGURATION SECTION.
+008000 SOURCE-COMPUTER. IBM-370.
+008100 OBJECT-COMPUTER. IBM-370.
+008200 INPUT-OUTPUT SECTION.                                            !@02
+008300 FILE-CONTROL.                                                    !@02
+008400* PER-PAGE-NAME VOLUME REPORT, WRITTEN AT OUT-EOF SO INSERTER     !@02
+008500* AND MAILING OPS CAN SEE HOW MANY OF EACH PAGE STOCK TO EXPECT.  !@02
+008600* ALLOCATION IS OPTIONAL -- IF THE DD IS NOT PRESENT THE REPORT   !@14
+008700* IS SIMPLY SKIPPED FOR THE RUN.                                  !@14
+008800     SELECT PGNMOUT   ASSIGN TO PGNMOUT                           !@02
+008900         FILE STATUS IS PGNMOUT-STATUS.                           !@02
+009000* CHECKPOINT/RESTART DATASET.  PAGE-COUNT AND LINE-COUNT ARE      !@03
+009100* WRITTEN HERE PERIODICALLY SO A RERUN AFTER AN ABEND RESUMES     !@03
+009200* COUNTING INSTEAD OF STARTING OVER AT ZERO.  ALLOCATION IS       !@03
+009300* OPTIONAL -- IF THE DD IS NOT PRESENT THE FEATURE IS SIMPLY      !@03
+009400* DISABLED FOR THE RUN.                                           !@03
+009500     SELECT CHKPT     ASSIGN TO CHKPT                             !@03
+009600         ORGANIZATION IS RELATIVE                                 !@03
+009700         ACCESS MODE IS DYNAMIC                                   !@03
+009800         RELATIVE KEY IS CHKPT-RELKEY                             !@03
+009900         FILE STATUS IS CHKPT-STATUS.                             !@03
+010000* EXCEPTION DATASET -- MALFORMED BPG RECORDS ARE LOGGED HERE      !@04
+010100* INSTEAD OF LETTING A BAD TRIPLET SPIN THE SCAN LOOP FOREVER.    !@04
+010200* ALLOCATION IS OPTIONAL -- IF THE DD IS NOT PRESENT THE          !@14
+010300* EXCEPTION LOG IS SIMPLY SKIPPED FOR THE RUN.                    !@14
+010400     SELECT EXCPOUT   ASSIGN TO EXCPOUT                           !@04
+010500         FILE STATUS IS EXCPOUT-STATUS.                           !@04
+010600* NOP-ID RESTORATION CONTROL FILE.  EACH RECORD PAIRS A TRIGGER   !@06
+010700* ID WITH THE ID TO RESTORE IT TO, SO NEW STRUCTURED FIELD IDS    !@06
+010800* CAN BE ADDED WITHOUT A RECOMPILE.  ALLOCATION IS OPTIONAL --    !@06
+010900* WHEN THE DD IS ABSENT A SINGLE DEFAULT ENTRY (LLE) IS SEEDED.   !@06
+011000     SELECT NOPCTL    ASSIGN TO NOPCTL                            !@06
+011100         FILE STATUS IS NOPCTL-STATUS.                            !@06
+011200* ONE-RECORD JOB CONTROL FILE -- CURRENTLY JUST THE JOB NAME      !@07
+011300* STAMPED ON THE AUDIT TRAIL BELOW.  ALLOCATION IS OPTIONAL.      !@07
+011400     SELECT APKCTL    ASSIGN TO APKCTL                            !@07
+011500         FILE STATUS IS APKCTL-STATUS.                            !@07
+011600* JOB-LEVEL AUDIT TRAIL -- ONE RECORD PER BPG SO OPS CAN SEE      !@07
+011700* PAGE-BY-PAGE VOLUME AS THE JOB RUNS, NOT JUST THE EOF TOTALS.   !@07
+011800* ALLOCATION IS OPTIONAL -- IF THE DD IS NOT PRESENT THE AUDIT    !@14
+011900* TRAIL IS SIMPLY SKIPPED FOR THE RUN.                            !@14
+012000     SELECT AUDITOUT  ASSIGN TO AUDITOUT                          !@07
+012100         FILE STATUS IS AUDITOUT-STATUS.                          !@07
+012200* JOB TRAILER RECORD -- ONE RECORD WRITTEN AT OUT-EOF WITH THE    !@11
+012300* JOB'S FINAL COUNTS AND COMPLETION TIMESTAMP, FOR DOWNSTREAM     !@11
+012400* JOB STEPS TO READ INSTEAD OF SCRAPING THE SYSOUT LISTING.       !@11
+012500* ALLOCATION IS OPTIONAL -- IF THE DD IS NOT PRESENT THE TRAILER  !@14
+012600* RECORD IS SIMPLY SKIPPED FOR THE RUN.                           !@14
+012700     SELECT TRLROUT   ASSIGN TO TRLROUT                           !@11
+012800         FILE STATUS IS TRLROUT-STATUS.                           !@11
+012900     EJECT
+013000 DATA DIVISION.
+013100 FILE SECTION.                                                    !@02
+013200 FD  PGNMOUT                                                      !@02
+013300     RECORDING MODE F                                             !@02
+013400     LABEL RECORDS ARE STANDARD.                                  !@02
+013500 01  PGNMOUT-RECORD.                                              !@02
+013600     05  RPT-PAGENAME            PIC X(8).                        !@02
+013700     05  FILLER                  PIC X(1).                        !@02
+013800     05  RPT-PAGE-COUNT          PIC 9(8).                        !@02
+013900     05  FILLER                  PIC X(1).                        !@02
+014000     05  RPT-LINE-COUNT          PIC 9(8).                        !@02
+014100     05  FILLER                  PIC X(46).                       !@02
+014200     EJECT
+014300 FD  CHKPT                                                        !@03
+014400     RECORDING MODE F                                             !@03
+014500     LABEL RECORDS ARE STANDARD.                                  !@12
+014600 01  CHKPT-RECORD.                                                !@03
+014700     05  CHKPT-PAGENAME          PIC X(8).                        !@03
+014800     05  CHKPT-PAGE-COUNT        PIC S9(8) BINARY.                !@03
+014900     05  CHKPT-LINE-COUNT        PIC S9(8) BINARY.                !@03
+015000 FD  EXCPOUT                                                      !@04
+015100     RECORDING MODE F                                             !@04
+015200     LABEL RECORDS ARE STANDARD.                                  !@12
+015300 01  EXCPOUT-RECORD.                                              !@04
+015400     05  EXCP-REASON             PIC X(40).                       !@04
+015500     05  EXCP-PAGENAME           PIC X(8).                        !@04
+015600     05  EXCP-RECLEN             PIC 9(5).                        !@13
+015700     05  EXCP-TRIPLET-PTR        PIC 9(5).                        !@13
+015800     05  EXCP-DATA               PIC X(100).                      !@04
+015900     05  FILLER                  PIC X(44).                       !@13
+016000     EJECT
+016100 FD  NOPCTL                                                       !@06
+016200     RECORDING MODE F                                             !@06
+016300     LABEL RECORDS ARE STANDARD.                                  !@12
+016400 01  NOPCTL-RECORD.                                               !@06
+016500     05  NOPCTL-REC-TRIGGER      PIC XXX.                         !@06
+016600     05  NOPCTL-REC-RESTORE      PIC XXX.                         !@06
+016700     05  FILLER                  PIC X(74).                       !@06
+016800     EJECT
+016900 FD  APKCTL                                                       !@07
+017000     RECORDING MODE F                                             !@07
+017100     LABEL RECORDS ARE STANDARD.                                  !@12
+017200 01  APKCTL-RECORD.                                               !@07
+017300     05  CTL-JOBNAME             PIC X(8).                        !@07
+017400* CTL-FQN-REWRITE-SW: 'Y'/'N', DEFAULTS TO 'Y' (REWRITE ON)       !@09
+017500* WHEN SPACE.  CTL-ABEND-MODE-SW: 'A' CALLS CEE3DMP AS BEFORE,    !@09
+017600* 'R' DISPLAYS THE EXCEPTION MESSAGE WITHOUT FORCING A DUMP;      !@09
+017700* DEFAULTS TO 'A' WHEN SPACE.                                     !@09
+017800     05  CTL-FQN-REWRITE-SW      PIC X.                           !@09
+017900     05  CTL-ABEND-MODE-SW       PIC X.                           !@09
+018000* EXPECTED FINAL PAGE COUNT, RECONCILED AGAINST PAGE-COUNT AT     !@10
+018100* OUT-EOF BEFORE THE OUTPUT IS RELEASED TO THE PRINTERS.  ZERO    !@10
+018200* (OR AN ABSENT/OLD-FORMAT RECORD) MEANS "DON'T CHECK."           !@10
+018300     05  CTL-EXPECTED-PAGES      PIC 9(8).                        !@10
+018400     05  FILLER                  PIC X(62).                       !@10
+018500     EJECT
+018600 FD  AUDITOUT                                                     !@07
+018700     RECORDING MODE F                                             !@07
+018800     LABEL RECORDS ARE STANDARD.                                  !@12
+018900 01  AUDITOUT-RECORD.                                             !@07
+019000     05  AUD-JOBNAME             PIC X(8).                        !@07
+019100     05  FILLER                  PIC X(1).                        !@07
+019200     05  AUD-PAGENAME            PIC X(8).                        !@07
+019300     05  FILLER                  PIC X(1).                        !@07
+019400     05  AUD-PAGE-NUMBER         PIC 9(8).                        !@07
+019500     05  FILLER                  PIC X(1).                        !@07
+019600     05  AUD-LINE-COUNT          PIC 9(8).                        !@07
+019700     05  FILLER                  PIC X(45).                       !@07
+019800     EJECT
+019900 FD  TRLROUT                                                      !@11
+020000     RECORDING MODE F                                             !@11
+020100     LABEL RECORDS ARE STANDARD.                                  !@12
+020200 01  TRLROUT-RECORD.                                              !@11
+020300     05  TRL-JOBNAME             PIC X(8).                        !@11
+020400     05  FILLER                  PIC X(1).                        !@11
+020500     05  TRL-PAGE-COUNT          PIC 9(8).                        !@11
+020600     05  FILLER                  PIC X(1).                        !@11
+020700     05  TRL-LINE-COUNT          PIC 9(8).                        !@11
+020800     05  FILLER                  PIC X(1).                        !@11
+020900* COMPLETION DATE/TIME FROM ACCEPT FROM DATE/TIME, STAMPED WHEN   !@11
+021000* THE TRAILER IS WRITTEN AT OUT-EOF.                              !@11
+021100     05  TRL-COMPLETION-DATE     PIC 9(6).                        !@11
+021200     05  FILLER                  PIC X(1).                        !@11
+021300     05  TRL-COMPLETION-TIME     PIC 9(8).                        !@11
+021400     05  FILLER                  PIC X(35).                       !@11
+021500     EJECT
+021600 WORKING-STORAGE SECTION.
+021700 77  PGMNAME                 PIC X(8) VALUE 'APKOTLLE'.
+021800 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
+021900 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
+022000 77  ABEND-OPTS              PIC X(255)                           !@01
+022100     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
+022200 77  FATAL-FILE-NAME         PIC X(8)  VALUE SPACES.              !@13
+022300 77  FATAL-FILE-REASON       PIC X(6)  VALUE SPACES.              !@13
+022400 77  FATAL-FILE-STATUS       PIC XX    VALUE SPACES.              !@13
+022500 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+022600 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+022700 77  PAGE-DISP               PIC Z,ZZZ,ZZ9.
+022800 77  TRIPLET-PTR             PIC S9(4) BINARY VALUE ZERO.
+022900 77  TRIPLET-LENGTH          PIC S9(4) BINARY VALUE ZERO.
+023000 77  FQN-PTR                 PIC S9(4) BINARY VALUE ZERO.
+023100 77  FQN-LENGTH              PIC S9(4) BINARY VALUE ZERO.
+023200 77  FQN-FOUND-FLAG          PIC X.
+023300     88  FQN-FOUND           VALUE HIGH-VALUE.
+023400     88  FQN-NOTFOUND        VALUE  LOW-VALUE.
+023500     SKIP2
+023600 01  FQN-TRIPLET.
+023700     05  FQN-LEN             PIC X.
+023800     05  FQN-IDENT           PIC X.
+023900     05  FQN-TYPE            PIC X.
+024000     05  FQN-PAGENAME        PIC X(8).
+024100     SKIP2
+024200* PAGE NAME CURRENTLY BEING ACCUMULATED, AND WHETHER A PAGE IS    !@02
+024300* CURRENTLY OPEN (BETWEEN A BPG AND ITS CLOSING EPG/NEXT BPG).    !@02
+024400 77  CURRENT-PAGENAME        PIC X(8) VALUE SPACES.               !@02
+024500 77  PAGE-OPEN-FLAG          PIC X    VALUE 'N'.                  !@02
+024600     88  PAGE-OPEN           VALUE 'Y'.                           !@02
+024700     88  PAGE-CLOSED         VALUE 'N'.                           !@02
+024800 77  PGNMOUT-STATUS          PIC XX   VALUE SPACES.               !@02
+024900* PGNMOUT-AVAILABLE MEANS THE PAGE-VOLUME REPORT DD WAS           !@14
+025000* SUCCESSFULLY OPENED FOR THIS RUN -- ALLOCATION IS OPTIONAL.     !@14
+025100 77  PGNMOUT-AVAIL-FLAG      PIC X    VALUE 'N'.                  !@14
+025200     88  PGNMOUT-AVAILABLE   VALUE 'Y'.                           !@14
+025300     88  PGNMOUT-OK          VALUE '00'.                          !@02
+025400* CHECKPOINT/RESTART CONTROLS.  CHKPT-AVAILABLE MEANS THE         !@03
+025500* CHECKPOINT DD WAS SUCCESSFULLY OPENED FOR THIS RUN; CHKPT-      !@03
+025600* EXISTS MEANS A RECORD IS ALREADY ON THE FILE SO THE NEXT        !@03
+025700* CHECKPOINT MUST REWRITE IT RATHER THAN WRITE A NEW ONE.         !@03
+025800 77  CHKPT-RELKEY            PIC 9(4) BINARY VALUE 1.             !@03
+025900 77  CHKPT-AVAIL-FLAG        PIC X    VALUE 'N'.                  !@03
+026000     88  CHKPT-AVAILABLE     VALUE 'Y'.                           !@03
+026100 77  CHKPT-EXISTS-FLAG       PIC X    VALUE 'N'.                  !@03
+026200     88  CHKPT-EXISTS        VALUE 'Y'.                           !@03
+026300 77  CHKPT-STATUS            PIC XX   VALUE SPACES.               !@03
+026400     88  CHKPT-OK            VALUE '00'.                          !@03
+026500     88  CHKPT-NOTFOUND      VALUE '23'.                          !@03
+026600 77  CHKPT-INTERVAL          PIC S9(4) BINARY VALUE 100.          !@03
+026700 77  CHKPT-QUOTIENT          PIC S9(8) BINARY VALUE ZERO.         !@03
+026800 77  CHKPT-REMAINDER         PIC S9(4) BINARY VALUE ZERO.         !@03
+026900     SKIP2
+027000 77  EXCPOUT-STATUS          PIC XX   VALUE SPACES.               !@04
+027100* EXCPOUT-AVAILABLE MEANS THE EXCEPTION LOG DD WAS SUCCESSFULLY   !@14
+027200* OPENED FOR THIS RUN -- ALLOCATION IS OPTIONAL.                  !@14
+027300 77  EXCPOUT-AVAIL-FLAG      PIC X    VALUE 'N'.                  !@14
+027400     88  EXCPOUT-AVAILABLE   VALUE 'Y'.                           !@14
+027500     88  EXCPOUT-OK          VALUE '00'.                          !@04
+027600* SET WHEN THE 0200-FIX-BPG TRIPLET SCAN FINDS A TRIPLET WITH     !@04
+027700* LENGTH NOT GREATER THAN ZERO, WHICH WOULD OTHERWISE NEVER       !@04
+027800* ADVANCE THE SCAN POINTER AND HANG THE EXIT.                     !@04
+027900 77  TRIPLET-ERROR-FLAG      PIC X    VALUE 'N'.                  !@04
+028000     88  TRIPLET-BAD         VALUE 'Y'.                           !@04
+028100     88  TRIPLET-OK          VALUE 'N'.                           !@04
+028200     SKIP2
+028300* NOP-ID RESTORATION TABLE, LOADED AT STARTUP BY 0120-LOAD-NOPCTL.!@06
+028400 77  NOPCTL-STATUS           PIC XX   VALUE SPACES.               !@06
+028500     88  NOPCTL-OK           VALUE '00'.                          !@06
+028600 77  NOPCTL-COUNT            PIC S9(4) BINARY VALUE ZERO.         !@06
+028700 77  NOPCTL-IDX              PIC S9(4) BINARY VALUE ZERO.         !@06
+028800 01  NOPCTL-TABLE.                                                !@06
+028900     05  NOPCTL-ENTRY OCCURS 50 TIMES.                            !@06
+029000         10  NOPCTL-TRIGGER  PIC XXX.                             !@06
+029100         10  NOPCTL-RESTORE  PIC XXX.                             !@06
+029200     SKIP2
+029300 77  APKCTL-STATUS           PIC XX   VALUE SPACES.               !@07
+029400     88  APKCTL-OK           VALUE '00'.                          !@07
+029500 77  AUDITOUT-STATUS         PIC XX   VALUE SPACES.               !@07
+029600* AUDITOUT-AVAILABLE MEANS THE AUDIT TRAIL DD WAS SUCCESSFULLY    !@14
+029700* OPENED FOR THIS RUN -- ALLOCATION IS OPTIONAL.                  !@14
+029800 77  AUDITOUT-AVAIL-FLAG     PIC X    VALUE 'N'.                  !@14
+029900     88  AUDITOUT-AVAILABLE  VALUE 'Y'.                           !@14
+030000     88  AUDITOUT-OK         VALUE '00'.                          !@07
+030100* JOB NAME READ FROM APKCTL AT STARTUP AND STAMPED ON EVERY       !@07
+030200* AUDIT TRAIL RECORD.  LEFT BLANK IF THE DD IS NOT ALLOCATED.     !@07
+030300 77  SAVE-JOBNAME            PIC X(8) VALUE SPACES.               !@07
+030400* LINE-COUNT FOR THE PAGE JUST CLOSED, CAPTURED BEFORE IT IS      !@07
+030500* RESET FOR THE NEW PAGE, SO IT CAN BE WRITTEN TO THE AUDIT TRAIL.!@07
+030600 77  AUD-PRIOR-LINES         PIC S9(8) BINARY VALUE ZERO.         !@07
+030700* CONTROL SWITCHES LOADED FROM APKCTL (0130-LOAD-APKCTL). LEFT AT !@09
+030800* THEIR DEFAULTS -- REWRITE ON, ABEND ON MALFORMED TRIPLETS --    !@09
+030900* WHEN THE DD IS NOT ALLOCATED OR THE CONTROL RECORD IS OLD-      !@09
+031000* FORMAT (SWITCH BYTES SPACE).                                    !@09
+031100 77  CTL-FQN-REWRITE-FLAG    PIC X    VALUE 'Y'.                  !@09
+031200     88  CTL-FQN-REWRITE-ON  VALUE 'Y'.                           !@09
+031300     88  CTL-FQN-REWRITE-OFF VALUE 'N'.                           !@09
+031400 77  CTL-ABEND-MODE-FLAG     PIC X    VALUE 'A'.                  !@09
+031500     88  CTL-ABEND-MODE-ABEND  VALUE 'A'.                         !@09
+031600     88  CTL-ABEND-MODE-REPORT VALUE 'R'.                         !@09
+031700* EXPECTED FINAL PAGE COUNT FROM APKCTL.  ZERO MEANS THE CHECK AT !@10
+031800* OUT-EOF IS SKIPPED.                                             !@10
+031900 77  CTL-EXPECTED-PAGES-COUNT PIC S9(8) BINARY VALUE ZERO.        !@10
+032000 77  TRLROUT-STATUS          PIC XX   VALUE SPACES.               !@11
+032100     88  TRLROUT-OK          VALUE '00'.                          !@11
+032200* TRLROUT-AVAILABLE MEANS THE TRAILER RECORD DD WAS SUCCESSFULLY  !@14
+032300* OPENED FOR THIS RUN -- ALLOCATION IS OPTIONAL.                  !@14
+032400 77  TRLROUT-AVAIL-FLAG      PIC X    VALUE 'N'.                  !@14
+032500     88  TRLROUT-AVAILABLE   VALUE 'Y'.                           !@14
+032600* JOB-WIDE LINE-COUNT TOTAL FOR THE TRAILER RECORD, SUMMED FROM   !@14
+032700* THE PER-PAGE-NAME TABLE AT OUT-EOF -- LINE-COUNT ITSELF ONLY    !@14
+032800* HOLDS THE LAST PAGE'S LINES BY THAT POINT.                      !@14
+032900 77  TRL-LINE-TOTAL          PIC S9(8) BINARY VALUE ZERO.         !@14
+033000     SKIP2
+033100* TABLE ACCUMULATING PAGE COUNT AND LINE COUNT PER DISTINCT       !@02
+033200* PAGE NAME SEEN IN THIS RUN (FRONT/BACK DUPLEX NAMES,            !@02
+033300* STATEMENT-PAGE NAMES, ETC).                                     !@02
+033400 77  PGNM-IDX                PIC S9(4) BINARY VALUE ZERO.         !@02
+033500 77  PGNM-COUNT              PIC S9(4) BINARY VALUE ZERO.         !@02
+033600 01  PAGE-NAME-TABLE.                                             !@02
+033700     05  PGNM-ENTRY OCCURS 200 TIMES.                             !@02
+033800         10  PGNM-NAME       PIC X(8).                            !@02
+033900         10  PGNM-PAGES      PIC S9(8) BINARY.                    !@02
+034000         10  PGNM-LINES      PIC S9(8) BINARY.                    !@02
+034100* FQN TRIPLET LOCATION CACHE.  ONCE A PAGE NAME'S TRIPLET LAYOUT  !@08
+034200* HAS BEEN WALKED ONCE, IT IS ASSUMED CONSTANT FOR EVERY LATER    !@08
+034300* PAGE WITH THE SAME NAME, SO 0200-FIX-BPG CAN SKIP THE WALK.     !@08
+034400         10  PGNM-FQN-KNOWN-FLAG PIC X.                           !@08
+034500             88  PGNM-FQN-KNOWN     VALUE 'Y'.                    !@08
+034600         10  PGNM-FQN-FOUND-FLAG PIC X.                           !@08
+034700             88  PGNM-FQN-WAS-FOUND VALUE 'Y'.                    !@08
+034800             88  PGNM-FQN-NOT-FOUND VALUE 'N'.                    !@08
+034900         10  PGNM-FQN-PTR    PIC S9(4) BINARY.                    !@08
+035000         10  PGNM-FQN-LEN    PIC S9(4) BINARY.                    !@08
+035100         10  PGNM-FQN-START  PIC S9(4) BINARY.                    !@12
+035200     SKIP2
+035300 01  BINARY-NUMBERS.
+035400     05  BIN-4                   PIC 9(8) BINARY VALUE ZERO.
+035500     05  BIN4-X                  REDEFINES BIN-4
+035600                                 PIC X(4).
+035700     05  BIN2                    PIC 9(4) BINARY VALUE ZERO.
+035800     05  BIN2-X                  REDEFINES BIN2.
+035900         10  FILLER              PIC X.
+036000         10  BIN2-2              PIC X.
+036100         EJECT
+036200/ AFP STRUCTURED FIELD DEFINITIONS.
+036300     COPY STRFLDS SUPPRESS.
+036400/ PASSED PARAMETERS.
+036500 LINKAGE SECTION.
+036600 01  OUT-PARMS.
+036700     05  OUT-WORKA           POINTER.
+036800     05  OUT-PFATTR          POINTER.
+036900     05  OUT-RECPTR          POINTER.
+037000     05  OUT-RECLEN          PIC 9(4) BINARY.
+037100     05  OUT-REQUEST         PIC X.
+037200         88  OUT-USE         VALUE X'00'.
+037300         88  OUT-DELETE      VALUE X'01'.
+037400     05  OUT-EOF-FLAG        PIC X.
+037500         88  OUT-EOF         VALUE 'Y'.
+037600         88  OUT-NOTEOF      VALUE 'N'.
+037700
+037800 01  OUT-UAREA.
+037900     05  OUT-FIRST-FLAG      PIC X.
+038000         88  OUT-FIRST       VALUE LOW-VALUE.
+038100         88  OUT-NOTFIRST    VALUE HIGH-VALUE.
+038200
+038300 01  OUT-ATTR.
+038400     05  OUT-CC              PIC XXX.
+038500     05  OUT-CCTYPE          PIC X.
+038600         88  OUT-ANSI-CC     VALUE 'A'.
+038700         88  OUT-MACH-CC     VALUE 'M'.
+038800     05  OUT-CHARS           PIC X(20).
+038900     05  OUT-FORMDEF         PIC X(8).
+039000     05  OUT-PAGEDEF         PIC X(8).
+039100     05  OUT-PRMODE          PIC X(8).
+039200     05  OUT-TRC             PIC XXX.
+039300
+039400* This is a template for the output record, pointed to by
+039500* OUT-RECPTR. The record's actual length is given by
+039600* OUT-RECLEN.
+039700 01  OUT-LINE.
+039800     05  OUT-CCVAL           PIC X.
+039900     05  OUT-SFINTRO.
+040000         10  OUT-SFLEN       PIC 9(4) BINARY.
+040100         10  OUT-SFTYPE      PIC XXX.
+040200         10  OUT-SFFLAGSEQ.
+040300             15 OUT-SFFLAG   PIC X.
+040400             15 OUT-SFSEQ    PIC 9(4) BINARY.
+040500     05  OUT-SFDATA          PIC X(32747).
+040600 TITLE 'Initialization and Main Line'.
+040700 PROCEDURE DIVISION USING OUT-PARMS.
+040800* make work area, attributes, and output line addressable.
+040900     SET ADDRESS OF OUT-UAREA TO OUT-WORKA.
+041000     SET ADDRESS OF OUT-ATTR TO OUT-PFATTR.
+041100     SET ADDRESS OF OUT-LINE TO OUT-RECPTR.
+041200     IF OUT-FIRST                                                 !@02
+041300      THEN                                                        !@02
+041400       PERFORM 0100-INITIALIZE;                                   !@02
+041500       SET OUT-NOTFIRST TO TRUE;                                  !@02
+041600     END-IF.                                                      !@02
+041700* AT EOF, CLOSE OUT WHATEVER PAGE IS STILL OPEN AND WRITE THE     !@02
+041800* PER-PAGE-NAME VOLUME REPORT BEFORE REPORTING TOTALS.            !@02
+041900     IF OUT-EOF
+042000      THEN
+042100       IF PAGE-OPEN                                               !@02
+042200        THEN                                                      !@02
+042300         PERFORM 0400-CLOSE-PAGE-TOTALS                           !@02
+042400       END-IF;                                                    !@02
+042500       IF PGNMOUT-AVAILABLE                                       !@14
+042600        THEN                                                      !@14
+042700         PERFORM 0600-WRITE-PAGENAME-REPORT                       !@14
+042800       END-IF;                                                    !@14
+042900       IF CHKPT-AVAILABLE                                         !@03
+043000        THEN                                                      !@03
+043100         PERFORM 0435-CLEAR-CHECKPOINT;                           !@14
+043200         CLOSE CHKPT                                              !@03
+043300       END-IF;                                                    !@03
+043400       IF EXCPOUT-AVAILABLE                                       !@14
+043500        THEN                                                      !@14
+043600         CLOSE EXCPOUT                                            !@14
+043700       END-IF;                                                    !@14
+043800       IF AUDITOUT-AVAILABLE                                      !@14
+043900        THEN                                                      !@14
+044000         CLOSE AUDITOUT                                           !@14
+044100       END-IF;                                                    !@14
+044200       IF TRLROUT-AVAILABLE                                       !@14
+044300        THEN                                                      !@14
+044400         PERFORM 0930-WRITE-TRAILER-RECORD                        !@14
+044500       END-IF;                                                    !@14
+044600       DISPLAY PGMNAME, ' EOF REACHED.';
+044700       MOVE PAGE-COUNT TO PAGE-DISP;
+044800       DISPLAY PGMNAME, PAGE-DISP, ' PAGES PROCESSED.';
+044900       PERFORM 0920-CHECK-EXPECTED-PAGES;                         !@10
+045000       GOBACK;
+045100     END-IF.
+045200     SET OUT-USE TO TRUE.
+045300     EVALUATE OUT-SFTYPE;
+045400      WHEN SF-NOP
+045500       PERFORM 0150-RESTORE-NOP-ID;                               !@06
+045600      WHEN SF-BPG
+045700       PERFORM 0200-FIX-BPG;
+045800      WHEN SF-EPG                                                 !@05
+045900       PERFORM 0210-FIX-EPG;                                      !@05
+046000      WHEN OTHER
+046100       ADD 1 TO LINE-COUNT;
+046200     END-EVALUATE.
+046300     SKIP1
+046400     GOBACK.
+046500     SKIP2
+046600 0100-INITIALIZE.                                                 !@02
+046700* ONE-TIME SETUP ON THE FIRST CALL TO THIS EXIT.  PGNMOUT,        !@14
+046800* EXCPOUT, AUDITOUT, AND TRLROUT ARE ALL REPORTING CONVENIENCES,  !@14
+046900* NOT DELIVERABLES THE PRINT JOB DEPENDS ON -- THE SAME           !@14
+047000* OPTIONAL/DEGRADED-MODE PATTERN USED FOR CHKPT/NOPCTL/APKCTL     !@14
+047100* BELOW APPLIES HERE, SO A JOB STREAM WHOSE JCL DOESN'T YET       !@14
+047200* ALLOCATE ONE OF THESE FOUR DDS SIMPLY RUNS WITHOUT THAT         !@14
+047300* FEATURE INSTEAD OF ABENDING.                                    !@14
+047400     OPEN OUTPUT PGNMOUT.                                         !@02
+047500     IF PGNMOUT-OK                                                !@14
+047600      THEN                                                        !@12
+047700       SET PGNMOUT-AVAILABLE TO TRUE                              !@14
+047800      ELSE                                                        !@14
+047900       DISPLAY PGMNAME, ' UNABLE TO OPEN PGNMOUT, FILE STATUS ',  !@14
+048000           PGNMOUT-STATUS, ' -- PAGE VOLUME REPORT DISABLED'      !@14
+048100     END-IF.                                                      !@12
+048200     OPEN OUTPUT EXCPOUT.                                         !@04
+048300     IF EXCPOUT-OK                                                !@14
+048400      THEN                                                        !@12
+048500       SET EXCPOUT-AVAILABLE TO TRUE                              !@14
+048600      ELSE                                                        !@14
+048700       DISPLAY PGMNAME, ' UNABLE TO OPEN EXCPOUT, FILE STATUS ',  !@14
+048800           EXCPOUT-STATUS, ' -- EXCEPTION LOG DISABLED'           !@14
+048900     END-IF.                                                      !@12
+049000     PERFORM 0110-OPEN-CHECKPOINT.                                !@03
+049100     PERFORM 0120-LOAD-NOPCTL.                                    !@06
+049200     PERFORM 0130-LOAD-APKCTL.                                    !@07
+049300     OPEN OUTPUT AUDITOUT.                                        !@07
+049400     IF AUDITOUT-OK                                               !@14
+049500      THEN                                                        !@12
+049600       SET AUDITOUT-AVAILABLE TO TRUE                             !@14
+049700      ELSE                                                        !@14
+049800       DISPLAY PGMNAME, ' UNABLE TO OPEN AUDITOUT, FILE STATUS ', !@14
+049900           AUDITOUT-STATUS, ' -- AUDIT TRAIL DISABLED'            !@14
+050000     END-IF.                                                      !@12
+050100     OPEN OUTPUT TRLROUT.                                         !@11
+050200     IF TRLROUT-OK                                                !@14
+050300      THEN                                                        !@12
+050400       SET TRLROUT-AVAILABLE TO TRUE                              !@14
+050500      ELSE                                                        !@14
+050600       DISPLAY PGMNAME, ' UNABLE TO OPEN TRLROUT, FILE STATUS ',  !@14
+050700           TRLROUT-STATUS, ' -- TRAILER RECORD DISABLED'          !@14
+050800     END-IF.                                                      !@12
+050900     SKIP2
+051000 0105-FATAL-FILE-ERROR.                                           !@13
+051100* A FAILED WRITE OR REWRITE ON ONE OF THE OPTIONAL OUTPUTS, ONCE  !@14
+051200* IT IS ALREADY OPEN, IS A REAL MID-RUN I/O PROBLEM RATHER THAN   !@14
+051300* THE DD SIMPLY NOT BEING ALLOCATED, AND SO STILL ENDS THE RUN -- !@14
+051400* IT LEAVES THE EXIT UNABLE TO DO ITS JOB RELIABLY FOR THE REST OF!@14
+051500* THE RUN.  RETURN-CODE ALONE IS NOT A RELIABLE WAY TO STOP ACIF  !@13
+051600* FROM CALLING THIS EXIT AGAIN FOR THE NEXT RECORD, SO STOP RUN   !@13
+051700* IS USED HERE INSTEAD OF GOBACK -- IT ENDS THE WHOLE RUN UNIT,   !@13
+051800* NOT JUST THIS PERFORM, SO THE JOB STEP FAILS CLEANLY INSTEAD OF !@13
+051900* RE-ENTERING AND RE-FAILING THE SAME OPERATION ON EVERY          !@13
+052000* REMAINING RECORD.  CALL ABND-PGM FIRST SO OPS GETS A FORMAL     !@13
+052100* DUMP TO PAIR WITH THE MESSAGE, THE SAME AS A MALFORMED TRIPLET  !@13
+052200* GETS FROM 0900-FORMAL-DUMP.                                     !@13
+052300     DISPLAY PGMNAME, ' UNABLE TO ', FATAL-FILE-REASON,           !@13
+052400         ' ', FATAL-FILE-NAME, ', FILE STATUS ',                  !@13
+052500         FATAL-FILE-STATUS;                                       !@13
+052600     CALL ABND-PGM USING ABEND-CODE, ABEND-OPTS;                  !@13
+052700     MOVE 16 TO RETURN-CODE;                                      !@13
+052800     STOP RUN.                                                    !@13
+052900     SKIP2                                                        !@13
+053000 0110-OPEN-CHECKPOINT.                                            !@03
+053100* OPEN THE CHECKPOINT DATASET I-O SO IT CAN BE READ NOW AND       !@03
+053200* REWRITTEN AS THE RUN PROGRESSES.  THE DD IS OPTIONAL -- IF IT   !@03
+053300* IS NOT ALLOCATED THE CHECKPOINT/RESTART FEATURE IS DISABLED     !@03
+053400* FOR THIS RUN AND COUNTING STARTS AT ZERO, AS BEFORE.            !@03
+053500     OPEN I-O CHKPT.                                              !@03
+053600     IF CHKPT-OK                                                  !@03
+053700      THEN                                                        !@03
+053800       SET CHKPT-AVAILABLE TO TRUE;                               !@03
+053900       READ CHKPT;                                                !@03
+054000       IF CHKPT-OK                                                !@03
+054100        THEN                                                      !@03
+054200         SET CHKPT-EXISTS TO TRUE;                                !@03
+054300* CHKPT-PAGE-COUNT ALREADY REFLECTS THIS PAGE AS COUNTED, SO      !@13
+054400* 0415-COUNT-PAGE IS DELIBERATELY NOT PERFORMED HERE -- ONLY      !@13
+054500* 0410-OPEN-PAGE-TOTALS (FIND-OR-CREATE) RUNS.  IF ACIF REDELIVERS!@13
+054600* THIS SAME BPG AFTER THE RESTART, AS IT NORMALLY WILL, THE       !@13
+054700* NORMAL 0200-FIX-BPG PATH COUNTS IT THEN; COUNTING IT AGAIN HERE !@13
+054800* WOULD DOUBLE IT.                                                !@13
+054900         MOVE CHKPT-PAGENAME TO CURRENT-PAGENAME;                 !@03
+055000         MOVE CHKPT-PAGE-COUNT TO PAGE-COUNT;                     !@03
+055100         MOVE CHKPT-LINE-COUNT TO LINE-COUNT;                     !@03
+055200         SET PAGE-OPEN TO TRUE;                                   !@03
+055300         PERFORM 0410-OPEN-PAGE-TOTALS;                           !@03
+055400         DISPLAY PGMNAME, ' RESTARTED FROM CHECKPOINT AT PAGE ',  !@03
+055500                 CURRENT-PAGENAME;                                !@03
+055600        ELSE                                                      !@14
+055700         IF CHKPT-NOTFOUND                                        !@14
+055800          THEN                                                    !@14
+055900* NO RECORD ON THE FILE MEANS EITHER A FRESH CHKPT DATASET OR ONE !@14
+056000* 0435-CLEAR-CHECKPOINT DELETED AT THE END OF A PRIOR, CLEANLY-   !@14
+056100* COMPLETED RUN -- EITHER WAY, THIS IS NOT A RESTART, AND         !@14
+056200* COUNTING STARTS AT ZERO AS NORMAL.                              !@14
+056300           CONTINUE                                               !@14
+056400          ELSE                                                    !@14
+056500           DISPLAY PGMNAME,                                       !@14
+056600               ' CHECKPOINT READ FAILED, FILE STATUS ',           !@14
+056700               CHKPT-STATUS, ' -- STARTING FRESH'                 !@14
+056800         END-IF                                                   !@14
+056900       END-IF;                                                    !@03
+057000     END-IF.                                                      !@03
+057100     SKIP2
+057200 0120-LOAD-NOPCTL.                                                !@06
+057300* LOAD THE NOP-ID RESTORATION TABLE FROM THE OPTIONAL CONTROL     !@06
+057400* FILE.  IF THE DD IS NOT ALLOCATED, OR IS ALLOCATED BUT EMPTY,   !@06
+057500* SEED A SINGLE DEFAULT ENTRY SO EXISTING JCL WITHOUT THE NEW DD  !@06
+057600* CONTINUES TO RESTORE SF-LLE ID'D NOPS BACK TO LLE, EXACTLY AS   !@06
+057700* BEFORE THIS TABLE EXISTED.                                      !@06
+057800     OPEN INPUT NOPCTL.                                           !@06
+057900     IF NOPCTL-OK                                                 !@06
+058000      THEN                                                        !@06
+058100       PERFORM UNTIL NOT NOPCTL-OK                                !@06
+058200         READ NOPCTL;                                             !@06
+058300         IF NOPCTL-OK                                             !@06
+058400          THEN                                                    !@06
+058500           IF NOPCTL-COUNT < 50                                   !@12
+058600            THEN                                                  !@12
+058700             ADD 1 TO NOPCTL-COUNT;                               !@06
+058800             MOVE NOPCTL-REC-TRIGGER TO                           !@06
+058900                 NOPCTL-TRIGGER (NOPCTL-COUNT);                   !@06
+059000             MOVE NOPCTL-REC-RESTORE TO                           !@06
+059100                 NOPCTL-RESTORE (NOPCTL-COUNT)                    !@06
+059200            ELSE                                                  !@12
+059300             DISPLAY PGMNAME,                                     !@12
+059400                 ' NOPCTL HAS MORE THAN 50 ENTRIES -- REST',      !@12
+059500                 'IGNORED.'                                       !@12
+059600           END-IF                                                 !@12
+059700         END-IF                                                   !@06
+059800       END-PERFORM;                                               !@06
+059900       CLOSE NOPCTL                                               !@06
+060000     END-IF.                                                      !@06
+060100     IF NOPCTL-COUNT = ZERO                                       !@06
+060200      THEN                                                        !@06
+060300       MOVE 1 TO NOPCTL-COUNT;                                    !@06
+060400       MOVE SF-LLE TO NOPCTL-TRIGGER (1);                         !@06
+060500       MOVE SF-LLE TO NOPCTL-RESTORE (1)                          !@06
+060600     END-IF.                                                      !@06
+060700     SKIP2
+060800 0130-LOAD-APKCTL.                                                !@07
+060900* READ THE ONE-RECORD JOB CONTROL FILE FOR THE JOB NAME STAMPED   !@07
+061000* ON THE AUDIT TRAIL.  ALLOCATION IS OPTIONAL -- IF THE DD IS     !@07
+061100* NOT PRESENT SAVE-JOBNAME IS LEFT BLANK.                         !@07
+061200     OPEN INPUT APKCTL.                                           !@07
+061300     IF APKCTL-OK                                                 !@07
+061400      THEN                                                        !@07
+061500       READ APKCTL;                                               !@07
+061600       IF APKCTL-OK                                               !@07
+061700        THEN                                                      !@07
+061800         MOVE CTL-JOBNAME TO SAVE-JOBNAME;                        !@07
+061900         IF CTL-FQN-REWRITE-SW NOT = SPACE                        !@09
+062000          THEN                                                    !@09
+062100           MOVE CTL-FQN-REWRITE-SW TO CTL-FQN-REWRITE-FLAG        !@09
+062200         END-IF;                                                  !@09
+062300         IF CTL-ABEND-MODE-SW NOT = SPACE                         !@09
+062400          THEN                                                    !@09
+062500           MOVE CTL-ABEND-MODE-SW TO CTL-ABEND-MODE-FLAG          !@09
+062600         END-IF;                                                  !@09
+062700* AN OLDER, SHORTER APKCTL RECORD HAS SPACES, NOT DIGITS, IN THIS !@13
+062800* POSITION -- GUARD THE SAME WAY THE TWO SWITCH BYTES ABOVE ARE   !@13
+062900* GUARDED, SO AN OLD-FORMAT RECORD LEAVES THE COUNT AT ITS ZERO   !@13
+063000* ("DON'T CHECK") DEFAULT INSTEAD OF PICKING UP GARBAGE.          !@13
+063100         IF CTL-EXPECTED-PAGES NUMERIC                            !@13
+063200          THEN                                                    !@13
+063300           MOVE CTL-EXPECTED-PAGES TO CTL-EXPECTED-PAGES-COUNT    !@13
+063400         END-IF                                                   !@13
+063500       END-IF;                                                    !@07
+063600       CLOSE APKCTL                                               !@07
+063700     END-IF.                                                      !@07
+063800     SKIP2
+063900 0150-RESTORE-NOP-ID.                                             !@06
+064000* SCAN THE NOP-ID RESTORATION TABLE FOR A TRIGGER ID MATCHING     !@06
+064100* THIS NOP'S FLAG/SEQUENCE BYTES.  ENTRIES ARE LOADED AT STARTUP  !@06
+064200* BY 0120-LOAD-NOPCTL SO NEW STRUCTURED FIELD IDS CAN BE ADDED    !@06
+064300* WITHOUT A RECOMPILE.                                            !@06
+064400     MOVE 1 TO NOPCTL-IDX.                                        !@06
+064500     PERFORM UNTIL NOPCTL-IDX > NOPCTL-COUNT                      !@06
+064600                OR OUT-SFFLAGSEQ = NOPCTL-TRIGGER (NOPCTL-IDX)    !@06
+064700       ADD 1 TO NOPCTL-IDX                                        !@06
+064800     END-PERFORM.                                                 !@06
+064900     IF NOPCTL-IDX > NOPCTL-COUNT                                 !@06
+065000      THEN                                                        !@06
+065100       ADD 1 TO LINE-COUNT                                        !@06
+065200      ELSE                                                        !@06
+065300       MOVE NOPCTL-RESTORE (NOPCTL-IDX) TO OUT-SFTYPE;            !@06
+065400       MOVE LOW-VALUE TO OUT-SFFLAG;                              !@06
+065500       ADD 1 TO LINE-COUNT;                                       !@06
+065600       MOVE LINE-COUNT TO OUT-SFSEQ                               !@06
+065700     END-IF.                                                      !@06
+065800     SKIP2
+065900 0200-FIX-BPG.
+066000* CLOSE OUT THE PAGE JUST COMPLETED (IF ANY) INTO THE PER-PAGE-   !@02
+066100* NAME TABLE, THEN START THE COUNTS FOR THE NEW PAGE.             !@02
+066200* AUD-PRIOR-LINES IS ONLY CAPTURED HERE WHEN THIS BPG IS THE ONE  !@13
+066300* CLOSING THE PRIOR PAGE.  A PAGE CLOSED EARLY BY ITS OWN EPG     !@13
+066400* (0210-FIX-EPG) HAS ALREADY STASHED THE CORRECT VALUE THERE, AND !@13
+066500* LINE-COUNT AT THIS POINT IS JUST THE (NORMALLY ZERO) TRAILER    !@13
+066600* SINCE THAT RESET -- OVERWRITING AUD-PRIOR-LINES WITH IT HERE    !@13
+066700* WOULD CLOBBER THE REAL COUNT WITH A NEAR-ZERO ONE.              !@13
+066800     IF PAGE-OPEN                                                 !@02
+066900      THEN                                                        !@02
+067000       MOVE LINE-COUNT TO AUD-PRIOR-LINES;                        !@13
+067100       PERFORM 0400-CLOSE-PAGE-TOTALS                             !@02
+067200     END-IF.                                                      !@02
+067300     MOVE 0 TO LINE-COUNT.                                        !@02
+067400     MOVE OUT-SFDATA (1 : 8) TO CURRENT-PAGENAME.                 !@02
+067500     PERFORM 0410-OPEN-PAGE-TOTALS.                               !@02
+067600* FIRST, SCAN THE BPG FOR AN FQN GID TRIPLET. IF ONE IS NOT FOUND,
+067700* INSERT ONE CONTAINING THE TOKEN NAME.
+067800* TRIPLETS BEGIN AFTER THE TOKEN NAME.  A PAGE NAME SEEN BEFORE   !@08
+067900* HAS ITS TRIPLET LAYOUT CACHED IN THE PAGE-NAME TABLE, SO THE    !@08
+068000* WALK ONLY HAPPENS ONCE PER DISTINCT PAGE NAME.                  !@08
+068100* THE SCAN ITSELF -- AND THE MALFORMED-TRIPLET CHECK IT FEEDS --  !@13
+068200* RUNS EVERY TIME, REGARDLESS OF CTL-FQN-REWRITE-SW.  A CORRUPTED !@13
+068300* TRIPLET IS A DATA PROBLEM, NOT A REWRITE-POLICY ONE, SO TURNING !@13
+068400* REWRITE OFF MUST NOT ALSO TURN OFF THE MALFORMED-TRIPLET GUARD. !@13
+068500* CTL-FQN-REWRITE-OFF ONLY SKIPS THE CREATE/DELETE-AND-RECREATE   !@13
+068600* WORK BELOW -- SITES THAT DON'T NEED THE FQN REWRITTEN CAN TURN  !@09
+068700* THAT PART OFF VIA APKCTL RATHER THAN LIVING WITH THE CPU COST.  !@09
+068800* THE NAME CHECK BELOW GUARDS AGAINST TABLE OVERFLOW: ONCE THE    !@14
+068900* PAGE-NAME TABLE IS FULL, 0410-OPEN-PAGE-TOTALS FOLDS EVERY NEW  !@14
+069000* NAME INTO THE LAST ENTRY WITHOUT UPDATING ITS STORED NAME OR    !@14
+069100* CACHE, SO A CACHE "HIT" AT THAT ENTRY IS ONLY TRUSTED WHEN THE  !@14
+069200* ENTRY'S OWN NAME STILL MATCHES THE CURRENT PAGE -- OTHERWISE A  !@14
+069300* DIFFERENT PAGE'S CACHED OFFSET WOULD BE USED TO REWRITE THIS    !@14
+069400* PAGE'S FQN, CORRUPTING THE OUTPUT.                              !@14
+069500     IF PGNM-FQN-KNOWN (PGNM-IDX)                                 !@14
+069600      AND PGNM-NAME (PGNM-IDX) = CURRENT-PAGENAME                 !@14
+069700      THEN                                                        !@08
+069800       PERFORM 0235-USE-CACHED-FQN-OFFSET                         !@08
+069900      ELSE                                                        !@08
+070000       PERFORM 0230-SCAN-FQN-TRIPLETS                             !@08
+070100     END-IF;                                                      !@13
+070200     IF TRIPLET-BAD                                               !@13
+070300      THEN                                                        !@04
+070400       PERFORM 0250-BAD-TRIPLET                                   !@04
+070500      ELSE                                                        !@04
+070600       IF CTL-FQN-REWRITE-ON                                      !@13
+070700        THEN                                                      !@13
+070800         IF FQN-NOTFOUND                                          !@13
+070900          THEN                                                    !@13
+071000           PERFORM 0300-CREATE-FQN;                               !@13
+071100          ELSE                                                    !@13
+071200           PERFORM 0310-DELETE-FQN;                               !@13
+071300           PERFORM 0300-CREATE-FQN;                               !@13
+071400         END-IF                                                   !@13
+071500       END-IF                                                     !@13
+071600     END-IF.                                                      !@13
+071700* DON'T COMMIT PAGE-COUNT, THE PER-PAGE-NAME VOLUME REPORT, THE   !@12
+071800* AUDIT TRAIL, OR THE CHECKPOINT UNTIL THE TRIPLET SCAN ABOVE HAS !@12
+071900* CLEARED THIS BPG AS GOOD.  0250-BAD-TRIPLET SETS OUT-DELETE FOR !@12
+072000* A MALFORMED RECORD, WHICH NEVER REACHES THE PRINTERS -- IT MUST !@12
+072100* NOT INFLATE ANY OF THESE TOTALS.                                !@12
+072200     IF OUT-USE                                                   !@12
+072300      THEN                                                        !@12
+072400       ADD 1 TO PAGE-COUNT;                                       !@12
+072500       PERFORM 0415-COUNT-PAGE;                                   !@12
+072600       IF AUDITOUT-AVAILABLE                                      !@14
+072700        THEN                                                      !@14
+072800         PERFORM 0220-WRITE-AUDIT-RECORD                          !@14
+072900       END-IF;                                                    !@14
+073000       IF CHKPT-AVAILABLE                                         !@12
+073100        THEN                                                      !@12
+073200         DIVIDE PAGE-COUNT BY CHKPT-INTERVAL                      !@12
+073300             GIVING CHKPT-QUOTIENT REMAINDER CHKPT-REMAINDER;     !@12
+073400         IF CHKPT-REMAINDER = ZERO                                !@12
+073500          THEN                                                    !@12
+073600           PERFORM 0430-WRITE-CHECKPOINT                          !@12
+073700         END-IF                                                   !@12
+073800       END-IF                                                     !@12
+073900     END-IF.                                                      !@12
+074000     SKIP2
+074100 0210-FIX-EPG.                                                    !@05
+074200* CLOSE OUT THE PAGE'S LINE-COUNT INTO THE PER-PAGE-NAME TABLE    !@05
+074300* AS SOON AS ITS END-PAGE ARRIVES, RATHER THAN WAITING FOR THE    !@05
+074400* NEXT BPG (OR OUT-EOF) TO DO IT.  0200-FIX-BPG'S OWN PAGE-OPEN   !@05
+074500* CHECK STILL PROTECTS AGAINST DOUBLE-COUNTING IF AN EPG IS       !@05
+074600* FOLLOWED, AS NORMAL, BY ANOTHER BPG.                            !@05
+074700* THE EPG'S OWN LINE IS COUNTED FIRST, SO IT FOLDS INTO THIS      !@12
+074800* PAGE'S BUCKET RATHER THAN BEING LOST, AND LINE-COUNT IS RESET   !@12
+074900* AFTERWARD SO ANYTHING ARRIVING BEFORE THE NEXT BPG STARTS A     !@12
+075000* FRESH COUNT INSTEAD OF LINGERING INTO THE NEXT PAGE'S AUDIT     !@12
+075100* TRAIL "PRIOR LINES" FIELD.  AUD-PRIOR-LINES IS STASHED HERE,    !@13
+075200* BEFORE THE RESET, SO THE NEXT BPG'S AUDIT RECORD REPORTS THIS   !@13
+075300* PAGE'S REAL TOTAL RATHER THAN THE POST-RESET TRAILER COUNT.     !@13
+075400     ADD 1 TO LINE-COUNT.                                         !@12
+075500     IF PAGE-OPEN                                                 !@05
+075600      THEN                                                        !@05
+075700       MOVE LINE-COUNT TO AUD-PRIOR-LINES;                        !@13
+075800       PERFORM 0400-CLOSE-PAGE-TOTALS;                            !@12
+075900       MOVE 0 TO LINE-COUNT                                       !@12
+076000     END-IF.                                                      !@05
+076100     SKIP2
+076200 0220-WRITE-AUDIT-RECORD.                                         !@07
+076300* ONE RECORD PER BPG, GIVING OPS A PAGE-BY-PAGE TRAIL FOR THE     !@07
+076400* JOB: JOB NAME, THE NEW PAGE'S FQN NAME, ITS PAGE NUMBER, AND    !@07
+076500* HOW MANY LINES THE PRIOR PAGE CONTAINED.                        !@07
+076600     MOVE SPACES TO AUDITOUT-RECORD.                              !@07
+076700     MOVE SAVE-JOBNAME TO AUD-JOBNAME.                            !@07
+076800     MOVE CURRENT-PAGENAME TO AUD-PAGENAME.                       !@07
+076900     MOVE PAGE-COUNT TO AUD-PAGE-NUMBER.                          !@07
+077000     MOVE AUD-PRIOR-LINES TO AUD-LINE-COUNT.                      !@07
+077100     WRITE AUDITOUT-RECORD.                                       !@07
+077200     IF NOT AUDITOUT-OK                                           !@13
+077300      THEN                                                        !@13
+077400       MOVE 'AUDITOUT' TO FATAL-FILE-NAME;                        !@13
+077500       MOVE 'WRITE' TO FATAL-FILE-REASON;                         !@13
+077600       MOVE AUDITOUT-STATUS TO FATAL-FILE-STATUS;                 !@13
+077700       PERFORM 0105-FATAL-FILE-ERROR                              !@13
+077800     END-IF.                                                      !@13
+077900     SKIP2
+078000 0230-SCAN-FQN-TRIPLETS.                                          !@08
+078100     MOVE 9 TO TRIPLET-PTR.                                       !@08
+078200     SET FQN-NOTFOUND TO TRUE.                                    !@08
+078300     SET TRIPLET-OK TO TRUE.                                      !@08
+078400     PERFORM UNTIL TRIPLET-BAD                                    !@08
+078500                OR TRIPLET-PTR >=                                 !@08
+078600                   (OUT-SFLEN - LENGTH OF OUT-SFINTRO)
+078700* THE TRIPLET LENGTH IS THE FIRST BYTE OF THE TRIPLET
+078800       MOVE OUT-SFDATA (TRIPLET-PTR : 1) TO BIN2-2
+078900       MOVE BIN2 TO TRIPLET-LENGTH
+079000* A TRIPLET LENGTH THAT IS NOT POSITIVE WOULD NEVER ADVANCE       !@08
+079100* TRIPLET-PTR, SPINNING THIS LOOP FOREVER -- TREAT THE BPG AS     !@08
+079200* MALFORMED INSTEAD OF HANGING THE EXIT.                          !@08
+079300       IF TRIPLET-LENGTH NOT > ZERO                               !@08
+079400        THEN                                                      !@08
+079500         SET TRIPLET-BAD TO TRUE                                  !@08
+079600        ELSE                                                      !@08
+079700* THE TRIPLET TYPE IS THE SECOND BYTE OF THE TRIPLET
+079800       EVALUATE (OUT-SFDATA (TRIPLET-PTR + 1 : 1))
+079900        WHEN TR-FQN (2 : 1)
+080000* THE FQN TYPE IS THE THIRD BYTE OF AN FQN TRIPLET.
+080100* THE POSITION AND LENGTH OF THE FQN IS SAVED SO IT CAN BE
+080200* DELETED AND REPLACED.
+080300         EVALUATE (OUT-SFDATA (TRIPLET-PTR + 2 : 1))
+080400          WHEN FQN-GID
+080500           SET FQN-FOUND TO TRUE
+080600           MOVE TRIPLET-LENGTH TO FQN-LENGTH
+080700           MOVE TRIPLET-PTR TO FQN-PTR
+080800          WHEN OTHER
+080900           CONTINUE
+081000         END-EVALUATE
+081100        WHEN OTHER
+081200         CONTINUE
+081300       END-EVALUATE
+081400       ADD TRIPLET-LENGTH TO TRIPLET-PTR                          !@08
+081500       END-IF                                                     !@08
+081600     END-PERFORM.                                                 !@08
+081700* CACHE THE OUTCOME FOR THE NEXT PAGE WITH THIS SAME NAME, UNLESS !@08
+081800* THIS SCAN HIT A MALFORMED TRIPLET -- A ONE-TIME EXCEPTION IS    !@08
+081900* NOT WORTH REMEMBERING.                                          !@08
+082000     IF NOT TRIPLET-BAD                                           !@08
+082100      THEN                                                        !@08
+082200       SET PGNM-FQN-KNOWN (PGNM-IDX) TO TRUE;                     !@08
+082300       MOVE TRIPLET-PTR TO PGNM-FQN-PTR (PGNM-IDX);               !@08
+082400       IF FQN-FOUND                                               !@08
+082500        THEN                                                      !@08
+082600         SET PGNM-FQN-WAS-FOUND (PGNM-IDX) TO TRUE;               !@08
+082700         MOVE FQN-LENGTH TO PGNM-FQN-LEN (PGNM-IDX);              !@12
+082800         MOVE FQN-PTR TO PGNM-FQN-START (PGNM-IDX)                !@12
+082900        ELSE                                                      !@08
+083000         SET PGNM-FQN-NOT-FOUND (PGNM-IDX) TO TRUE                !@08
+083100       END-IF                                                     !@08
+083200     END-IF.                                                      !@08
+083300     SKIP2
+083400 0235-USE-CACHED-FQN-OFFSET.                                      !@08
+083500* A PRIOR PAGE WITH THIS NAME ALREADY TOLD US WHERE THE FQN       !@08
+083600* TRIPLET WAS SITTING (OR THAT THERE WASN'T ONE), SO SKIP THE     !@08
+083700* TRIPLET WALK ENTIRELY.                                          !@08
+083800     SET TRIPLET-OK TO TRUE.                                      !@08
+083900     MOVE PGNM-FQN-PTR (PGNM-IDX) TO TRIPLET-PTR.                 !@08
+084000     IF PGNM-FQN-WAS-FOUND (PGNM-IDX)                             !@08
+084100      THEN                                                        !@08
+084200       SET FQN-FOUND TO TRUE;                                     !@08
+084300       MOVE PGNM-FQN-LEN (PGNM-IDX) TO FQN-LENGTH;                !@08
+084400       MOVE PGNM-FQN-START (PGNM-IDX) TO FQN-PTR                  !@12
+084500      ELSE                                                        !@08
+084600       SET FQN-NOTFOUND TO TRUE                                   !@08
+084700     END-IF.                                                      !@08
+084800     SKIP2
+084900 0250-BAD-TRIPLET.                                                !@04
+085000* LOG THE OFFENDING RECORD TO THE EXCEPTION DATASET, DELETE IT    !@04
+085100* FROM THE OUTPUT STREAM RATHER THAN LET A GARBLED BPG THROUGH,   !@04
+085200* AND FORCE A FORMAL DUMP SO THE INPUT CAN BE DIAGNOSED.  THE     !@14
+085300* RECORD IS DELETED AND DUMPED REGARDLESS OF WHETHER THE          !@14
+085400* EXCEPTION LOG ITSELF IS AVAILABLE THIS RUN.                     !@14
+085500     IF EXCPOUT-AVAILABLE                                         !@14
+085600      THEN                                                        !@14
+085700       MOVE SPACES TO EXCPOUT-RECORD;                             !@04
+085800       MOVE 'MALFORMED BPG TRIPLET -- NON-POSITIVE LENGTH' TO     !@04
+085900           EXCP-REASON;                                           !@04
+086000       MOVE CURRENT-PAGENAME TO EXCP-PAGENAME;                    !@04
+086100       MOVE OUT-SFLEN TO EXCP-RECLEN;                             !@04
+086200       MOVE TRIPLET-PTR TO EXCP-TRIPLET-PTR;                      !@04
+086300       MOVE OUT-SFDATA (1 : 100) TO EXCP-DATA;                    !@04
+086400       WRITE EXCPOUT-RECORD;                                      !@04
+086500       IF NOT EXCPOUT-OK                                          !@13
+086600        THEN                                                      !@13
+086700         MOVE 'EXCPOUT' TO FATAL-FILE-NAME;                       !@13
+086800         MOVE 'WRITE' TO FATAL-FILE-REASON;                       !@13
+086900         MOVE EXCPOUT-STATUS TO FATAL-FILE-STATUS;                !@13
+087000         PERFORM 0105-FATAL-FILE-ERROR                            !@13
+087100       END-IF                                                     !@14
+087200     END-IF.                                                      !@14
+087300     SET OUT-DELETE TO TRUE.                                      !@04
+087400     PERFORM 0900-FORMAL-DUMP.                                    !@04
+087500     SKIP2
+087600 0300-CREATE-FQN.
+087700     MOVE TR-FQN(2 : 1) TO FQN-IDENT.
+087800     MOVE FQN-GID TO FQN-TYPE.
+087900     MOVE OUT-SFDATA (1 : 8) TO FQN-PAGENAME.
+088000     MOVE LENGTH OF FQN-TRIPLET TO BIN2.
+088100     MOVE BIN2-2 TO FQN-LEN.
+088200     MOVE FQN-TRIPLET TO OUT-SFDATA (TRIPLET-PTR  :
+088300                                     LENGTH OF FQN-TRIPLET).
+088400     ADD LENGTH OF FQN-TRIPLET TO OUT-RECLEN,
+088500                                  OUT-SFLEN.
+088600     SKIP2
+088700 0310-DELETE-FQN.
+088800* REMOVE THE FQN AND MOVE UP ANY FOLLOWING TRIPLETS SO THE NEW
+088900* FQN CAN BE ADDED TO THE END OF THE RECORD. THE STRUCTURED FIELD
+089000* LENGTH IS ADJUSTED ACCORDINGLY.
+089100     IF FQN-LENGTH + FQN-PTR >= OUT-SFLEN
+089200      THEN
+089300* IT'S THE LAST TRIPLET IN THE RECORD
+089400       SUBTRACT FQN-LENGTH FROM OUT-SFLEN;
+089500       SUBTRACT FQN-LENGTH FROM OUT-RECLEN;
+089600       SUBTRACT FQN-LENGTH FROM TRIPLET-PTR;
+089700      ELSE
+089800* COPY THE FOLLOWING TRIPLETS BACK TO WHERE THE FQN WAS
+089900       MOVE OUT-SFDATA(FQN-PTR + FQN-LENGTH - 1 :
+090000                       TRIPLET-PTR - 1 - FQN-LENGTH) TO
+090100            OUT-SFDATA(FQN-PTR : TRIPLET-PTR - 1 - FQN-LENGTH);
+090200       SUBTRACT FQN-LENGTH FROM OUT-SFLEN;
+090300       SUBTRACT FQN-LENGTH FROM OUT-RECLEN;
+090400       SUBTRACT FQN-LENGTH FROM TRIPLET-PTR;
+090500     END-IF.
+090600     SKIP2
+090700 0400-CLOSE-PAGE-TOTALS.                                          !@02
+090800* FOLD THE LINE COUNT FOR THE PAGE JUST COMPLETED INTO THE        !@02
+090900* BUCKET FOR CURRENT-PAGENAME.                                    !@02
+091000     PERFORM 0420-FIND-PAGENAME.                                  !@02
+091100     ADD LINE-COUNT TO PGNM-LINES (PGNM-IDX).                     !@02
+091200     SET PAGE-CLOSED TO TRUE.                                     !@02
+091300     SKIP2
+091400 0430-WRITE-CHECKPOINT.                                           !@03
+091500* SNAPSHOT PAGE-COUNT/LINE-COUNT, KEYED BY THE PAGE NAME          !@03
+091600* CURRENTLY BEING PROCESSED, SO A RESTART PICKS UP FROM HERE.     !@03
+091700     MOVE CURRENT-PAGENAME TO CHKPT-PAGENAME.                     !@03
+091800     MOVE PAGE-COUNT TO CHKPT-PAGE-COUNT.                         !@03
+091900     MOVE LINE-COUNT TO CHKPT-LINE-COUNT.                         !@03
+092000     IF CHKPT-EXISTS                                              !@03
+092100      THEN                                                        !@03
+092200       REWRITE CHKPT-RECORD                                       !@03
+092300      ELSE                                                        !@03
+092400       WRITE CHKPT-RECORD;                                        !@03
+092500       SET CHKPT-EXISTS TO TRUE                                   !@03
+092600     END-IF.                                                      !@03
+092700* CHECKPOINTING IS AN OPTIONAL RESTART CONVENIENCE, NOT A         !@13
+092800* DELIVERABLE OUTPUT LIKE AUDITOUT/TRLROUT/PGNMOUT -- A WRITE     !@13
+092900* FAILURE HERE DISABLES IT FOR THE REST OF THE RUN, THE SAME WAY  !@13
+093000* A DD THAT WAS NEVER ALLOCATED DOES, RATHER THAN TAKING DOWN     !@13
+093100* THE WHOLE PRINT JOB OVER A FEATURE IT CAN RUN WITHOUT.          !@13
+093200     IF NOT CHKPT-OK                                              !@13
+093300      THEN                                                        !@13
+093400       DISPLAY PGMNAME, ' CHECKPOINT WRITE FAILED, FILE STATUS ', !@13
+093500           CHKPT-STATUS, ' -- CHECKPOINTING DISABLED';            !@13
+093600       MOVE 'N' TO CHKPT-AVAIL-FLAG                               !@13
+093700     END-IF.                                                      !@13
+093800     SKIP2                                                        !@14
+093900 0435-CLEAR-CHECKPOINT.                                           !@14
+094000* A NORMAL, COMPLETE END OF JOB LEAVES NO IN-PROGRESS WORK TO     !@14
+094100* RESUME, SO THE CHECKPOINT RECORD IS DELETED HERE RATHER THAN    !@14
+094200* REWRITTEN ONE LAST TIME.  WITHOUT THIS, A CHKPT DATASET LEFT    !@14
+094300* OVER FROM A CLEANLY-COMPLETED RUN WOULD BE MISREAD BY THE NEXT  !@14
+094400* RUN'S 0110-OPEN-CHECKPOINT AS A RESTART IN PROGRESS.  IF NO     !@14
+094500* RECORD WAS EVER WRITTEN THIS RUN, THERE IS NOTHING TO DELETE.   !@14
+094600     IF CHKPT-EXISTS                                              !@14
+094700      THEN                                                        !@14
+094800       DELETE CHKPT RECORD;                                       !@14
+094900       IF NOT CHKPT-OK                                            !@14
+095000        THEN                                                      !@14
+095100         DISPLAY PGMNAME,                                         !@14
+095200             ' CHECKPOINT DELETE FAILED, FILE STATUS ',           !@14
+095300             CHKPT-STATUS                                         !@14
+095400       END-IF                                                     !@14
+095500     END-IF.                                                      !@14
+095600     SKIP2                                                        !@14
+095700 0410-OPEN-PAGE-TOTALS.                                           !@02
+095800* FIND CURRENT-PAGENAME'S TABLE ENTRY, ADDING ONE THE FIRST TIME  !@02
+095900* THIS PAGE NAME IS SEEN IN THE RUN.  IF THE TABLE IS ALREADY AT  !@12
+096000* ITS OCCURS 200 CAPACITY, FOLD THIS UNEXPECTED PAGE NAME INTO    !@12
+096100* THE LAST ENTRY RATHER THAN SUBSCRIPTING PAST THE TABLE -- THE   !@12
+096200* VOLUME REPORT IS APPROXIMATE FOR THE OVERFLOW NAMES, BUT        !@12
+096300* WORKING-STORAGE STAYS INTACT.                                   !@12
+096400     PERFORM 0420-FIND-PAGENAME.                                  !@02
+096500     IF PGNM-IDX > PGNM-COUNT                                     !@02
+096600      THEN                                                        !@02
+096700       IF PGNM-COUNT < 200                                        !@12
+096800        THEN                                                      !@12
+096900         ADD 1 TO PGNM-COUNT;                                     !@02
+097000         MOVE PGNM-COUNT TO PGNM-IDX;                             !@02
+097100         MOVE CURRENT-PAGENAME TO PGNM-NAME (PGNM-IDX);           !@02
+097200         MOVE ZERO TO PGNM-PAGES (PGNM-IDX);                      !@02
+097300         MOVE ZERO TO PGNM-LINES (PGNM-IDX);                      !@02
+097400         MOVE 'N' TO PGNM-FQN-KNOWN-FLAG (PGNM-IDX)               !@08
+097500        ELSE                                                      !@12
+097600         MOVE PGNM-COUNT TO PGNM-IDX                              !@12
+097700       END-IF                                                     !@12
+097800     END-IF.                                                      !@02
+097900     SKIP2
+098000 0415-COUNT-PAGE.                                                 !@12
+098100* BUMP THIS PAGE NAME'S PAGE COUNT AND MARK A PAGE OPEN.  KEPT    !@12
+098200* SEPARATE FROM 0410-OPEN-PAGE-TOTALS' FIND-OR-CREATE LOGIC SO    !@12
+098300* 0200-FIX-BPG CAN LOOK UP THE TABLE ENTRY (FOR THE FQN TRIPLET   !@12
+098400* CACHE DISPATCH) BEFORE COMMITTING TO COUNTING THE PAGE, WHICH   !@12
+098500* MUST WAIT UNTIL THE TRIPLET SCAN HAS CLEARED THE BPG AS GOOD.   !@12
+098600     ADD 1 TO PGNM-PAGES (PGNM-IDX).                              !@02
+098700     SET PAGE-OPEN TO TRUE.                                       !@02
+098800     SKIP2
+098900 0420-FIND-PAGENAME.                                              !@02
+099000* LOCATE CURRENT-PAGENAME IN THE PAGE-NAME TABLE. PGNM-IDX IS     !@02
+099100* LEFT POINTING AT THE MATCHING ENTRY, OR AT PGNM-COUNT + 1       !@02
+099200* WHEN NO ENTRY EXISTS YET FOR THIS PAGE NAME.                    !@02
+099300     MOVE 1 TO PGNM-IDX.                                          !@02
+099400     PERFORM UNTIL PGNM-IDX > PGNM-COUNT                          !@02
+099500                OR PGNM-NAME (PGNM-IDX) = CURRENT-PAGENAME        !@02
+099600       ADD 1 TO PGNM-IDX                                          !@02
+099700     END-PERFORM.                                                 !@02
+099800     SKIP2
+099900 0600-WRITE-PAGENAME-REPORT.                                      !@02
+100000* WRITE ONE VOLUME REPORT RECORD PER DISTINCT PAGE NAME SEEN      !@02
+100100* THIS RUN, THEN CLOSE THE REPORT FILE.                           !@02
+100200     MOVE 1 TO PGNM-IDX.                                          !@02
+100300     PERFORM 0610-WRITE-PAGENAME-RECORD                           !@02
+100400       UNTIL PGNM-IDX > PGNM-COUNT.                               !@02
+100500     CLOSE PGNMOUT.                                               !@02
+100600     SKIP2
+100700 0610-WRITE-PAGENAME-RECORD.                                      !@02
+100800     MOVE SPACES TO PGNMOUT-RECORD.                               !@02
+100900     MOVE PGNM-NAME (PGNM-IDX) TO RPT-PAGENAME.                   !@02
+101000     MOVE PGNM-PAGES (PGNM-IDX) TO RPT-PAGE-COUNT.                !@02
+101100     MOVE PGNM-LINES (PGNM-IDX) TO RPT-LINE-COUNT.                !@02
+101200     WRITE PGNMOUT-RECORD.                                        !@02
+101300     IF NOT PGNMOUT-OK                                            !@13
+101400      THEN                                                        !@13
+101500       MOVE 'PGNMOUT' TO FATAL-FILE-NAME;                         !@13
+101600       MOVE 'WRITE' TO FATAL-FILE-REASON;                         !@13
+101700       MOVE PGNMOUT-STATUS TO FATAL-FILE-STATUS;                  !@13
+101800       PERFORM 0105-FATAL-FILE-ERROR                              !@13
+101900     END-IF.                                                      !@13
+102000     ADD 1 TO PGNM-IDX.                                           !@02
+102100     SKIP2                                                        !@04
+102200 0900-FORMAL-DUMP.                                                !@04
+102300* FORCE A FORMAL SVC DUMP SO THE MALFORMED RECORD CAN BE          !@04
+102400* DIAGNOSED FROM THE DUMP ALONGSIDE THE EXCEPTION RECORD JUST     !@04
+102500* WRITTEN TO EXCPOUT.  CTL-ABEND-MODE-REPORT (FROM APKCTL) SKIPS  !@09
+102600* THE CALL SO A KNOWN-NOISY JOB CAN LOG THE EXCEPTION WITHOUT     !@09
+102700* TAKING A DUMP FOR EVERY OCCURRENCE.                             !@09
+102800     IF CTL-ABEND-MODE-ABEND                                      !@09
+102900      THEN                                                        !@09
+103000       DISPLAY PGMNAME,                                           !@09
+103100           ' MALFORMED BPG TRIPLET -- FORCING FORMAL DUMP.';      !@09
+103200       CALL ABND-PGM USING ABEND-CODE, ABEND-OPTS                 !@09
+103300      ELSE                                                        !@09
+103400       DISPLAY PGMNAME,                                           !@09
+103500           ' MALFORMED BPG TRIPLET -- REPORT ONLY, NO DUMP.'      !@09
+103600     END-IF.                                                      !@09
+103700     SKIP2                                                        !@10
+103800 0920-CHECK-EXPECTED-PAGES.                                       !@10
+103900* RECONCILE THE FINAL PAGE-COUNT AGAINST THE EXPECTED COUNT FROM  !@10
+104000* APKCTL BEFORE THE JOB'S OUTPUT IS RELEASED TO THE PRINTERS.     !@10
+104100* CTL-EXPECTED-PAGES-COUNT OF ZERO (NO CONTROL RECORD, OR AN      !@10
+104200* OLDER-FORMAT ONE) MEANS NO EXPECTED COUNT WAS SUPPLIED, SO      !@10
+104300* THE CHECK IS SKIPPED RATHER THAN FLAGGED AS A MISMATCH.         !@10
+104400     IF CTL-EXPECTED-PAGES-COUNT > ZERO                           !@10
+104500      AND CTL-EXPECTED-PAGES-COUNT NOT = PAGE-COUNT               !@10
+104600      THEN                                                        !@10
+104700       DISPLAY PGMNAME,                                           !@10
+104800           ' PAGE COUNT MISMATCH -- EXPECTED ',                   !@10
+104900           CTL-EXPECTED-PAGES-COUNT, ' GOT ', PAGE-COUNT,         !@10
+105000           ' -- HOLD FOR REVIEW BEFORE PRINTING.';                !@10
+105100       MOVE 8 TO RETURN-CODE                                      !@10
+105200     END-IF.                                                      !@10
+105300     SKIP2                                                        !@11
+105400 0930-WRITE-TRAILER-RECORD.                                       !@11
+105500* ONE STRUCTURED TRAILER RECORD AT OUT-EOF SO DOWNSTREAM JOB      !@11
+105600* STEPS CAN READ THE JOB'S FINAL COUNTS DIRECTLY INSTEAD OF       !@11
+105700* SCRAPING THIS EXIT'S SYSOUT DISPLAY LINES.                      !@11
+105800     MOVE SPACES TO TRLROUT-RECORD.                               !@11
+105900     MOVE SAVE-JOBNAME TO TRL-JOBNAME.                            !@11
+106000     MOVE PAGE-COUNT TO TRL-PAGE-COUNT.                           !@11
+106100     PERFORM 0925-SUM-PAGE-LINES.                                 !@14
+106200     MOVE TRL-LINE-TOTAL TO TRL-LINE-COUNT.                       !@14
+106300     ACCEPT TRL-COMPLETION-DATE FROM DATE.                        !@11
+106400     ACCEPT TRL-COMPLETION-TIME FROM TIME.                        !@11
+106500     WRITE TRLROUT-RECORD.                                        !@11
+106600     IF NOT TRLROUT-OK                                            !@13
+106700      THEN                                                        !@13
+106800       MOVE 'TRLROUT' TO FATAL-FILE-NAME;                         !@13
+106900       MOVE 'WRITE' TO FATAL-FILE-REASON;                         !@13
+107000       MOVE TRLROUT-STATUS TO FATAL-FILE-STATUS;                  !@13
+107100       PERFORM 0105-FATAL-FILE-ERROR                              !@13
+107200     END-IF.                                                      !@13
+107300     CLOSE TRLROUT.                                               !@11
+107400     SKIP2                                                        !@14
+107500 0925-SUM-PAGE-LINES.                                             !@14
+107600* LINE-COUNT ONLY REFLECTS THE LAST PAGE PROCESSED -- IT IS       !@14
+107700* RESET AT EVERY BPG (0200-FIX-BPG) AND EPG (0210-FIX-EPG) -- SO  !@14
+107800* THE TRAILER'S JOB-WIDE LINE TOTAL IS BUILT HERE BY WALKING THE  !@14
+107900* PER-PAGE-NAME TABLE INSTEAD, THE SAME TABLE THE PAGE-VOLUME     !@14
+108000* REPORT IS BUILT FROM.                                           !@14
+108100     MOVE ZERO TO TRL-LINE-TOTAL.                                 !@14
+108200     MOVE 1 TO PGNM-IDX.                                          !@14
+108300     PERFORM UNTIL PGNM-IDX > PGNM-COUNT                          !@14
+108400       ADD PGNM-LINES (PGNM-IDX) TO TRL-LINE-TOTAL;               !@14
+108500       ADD 1 TO PGNM-IDX                                          !@14
+108600     END-PERFORM.                                                 !@14
