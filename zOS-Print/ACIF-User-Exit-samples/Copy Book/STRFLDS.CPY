@@ -0,0 +1,17 @@
+000100* AFP STRUCTURED FIELD IDENTIFIERS AND TRIPLET CONSTANTS USED BY
+000200* THE ACIF OUTPUT EXIT SAMPLES.  VALUES ARE THE THREE BYTE
+000300* STRUCTURED FIELD IDENTIFIERS (CLASS/TYPE/CATEGORY) AND THE
+000400* ASSOCIATED TRIPLET IDENTIFIERS DEFINED BY THE MIXED OBJECT
+000500* DOCUMENT CONTENT ARCHITECTURE (MO:DCA) REFERENCE.
+000600 01  SF-NOP                  PIC XXX VALUE X'D3EEEE'.
+000700 01  SF-BPG                  PIC XXX VALUE X'D3A8AD'.
+000750 01  SF-EPG                  PIC XXX VALUE X'D3A9AD'.
+000800 01  SF-LLE                  PIC XXX VALUE X'D3A8A9'.
+000900     SKIP1
+001000* A TRIPLET BEGINS WITH A ONE BYTE LENGTH FOLLOWED BY A ONE BYTE
+001100* TRIPLET IDENTIFIER.  TR-FQN(2:1) IS THE FULLY QUALIFIED NAME
+001200* TRIPLET IDENTIFIER BYTE.
+001300 01  TR-FQN                  PIC X(2) VALUE X'0102'.
+001400* FQN-GID IS THE FQN TYPE BYTE FOR "REPLACE FIRST GID NAME",
+001500* THE FORM USED TO CARRY A PAGE NAME ON A BEGIN PAGE TRIPLET.
+001600 01  FQN-GID                 PIC X   VALUE X'01'.
